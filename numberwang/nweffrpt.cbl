@@ -0,0 +1,240 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    NWEFFRPT.
+000120 AUTHOR.        R ALLAN.
+000130 INSTALLATION.  SHIFT-READINESS TRAINING GROUP.
+000140 DATE-WRITTEN.  2026-08-09.
+000150 DATE-COMPILED.
+000160*
+000170*-----------------------------------------------------------*
+000180* MODIFICATION HISTORY                                      *
+000190*-----------------------------------------------------------*
+000200* DATE       INIT  DESCRIPTION                               *
+000210* 2026-08-09 RA    ORIGINAL SEARCH-EFFICIENCY REPORT - READS  *
+000220*                  NWDIST (ONE RECORD PER GUESS EVER MADE)     *
+000230*                  AND COMPARES THE AVERAGE GUESSES PER GAME   *
+000240*                  AGAINST THE THEORETICAL OPTIMAL NUMBER OF    *
+000250*                  GUESSES FOR A BINARY SEARCH OVER THE SAME    *
+000260*                  RANGE (LOG BASE 2 OF THE RANGE SIZE).        *
+000270* 2026-08-09 RA    AVERAGES NOW COVER SOLVED GAMES ONLY - A      *
+000280*                  GAME'S GUESSES NO LONGER COUNT UNTIL ITS      *
+000290*                  LAST NWDIST RECORD IS SEEN AND FOUND TO       *
+000300*                  HAVE DST-GUESS = DST-SECRET, SO A FAILED OR   *
+000310*                  EXHAUSTED GAME (WHICH RUNS TO THE ATTEMPTS    *
+000320*                  LIMIT RATHER THAN TO A SOLUTION) NO LONGER    *
+000330*                  SKEWS THE AVERAGE. UNSOLVED GAMES ARE         *
+000340*                  COUNTED AND SHOWN SEPARATELY INSTEAD.         *
+000350*-----------------------------------------------------------*
+000360*
+000370 ENVIRONMENT DIVISION.
+000380 CONFIGURATION SECTION.
+000390 SOURCE-COMPUTER.  IBM-370.
+000400 OBJECT-COMPUTER.  IBM-370.
+000410*
+000420 INPUT-OUTPUT SECTION.
+000430 FILE-CONTROL.
+000440     SELECT DIST-FILE ASSIGN TO NWDIST
+000450         ORGANIZATION IS SEQUENTIAL
+000460         FILE STATUS IS WS-DIST-STATUS.
+000470     SELECT NWEFF-FILE ASSIGN TO NWEFF
+000480         ORGANIZATION IS SEQUENTIAL.
+000490*
+000500 DATA DIVISION.
+000510 FILE SECTION.
+000520*
+000530 FD  DIST-FILE
+000540     RECORDING MODE IS F
+000550     LABEL RECORDS ARE STANDARD
+000560     RECORD CONTAINS 80 CHARACTERS.
+000570 01  DST-RECORD.
+000580     COPY CPYDST01.
+000590*
+000600 FD  NWEFF-FILE
+000610     RECORDING MODE IS F
+000620     LABEL RECORDS ARE STANDARD
+000630     RECORD CONTAINS 133 CHARACTERS.
+000640 01  NWEFF-RECORD           PIC X(133).
+000650*
+000660 WORKING-STORAGE SECTION.
+000670*
+000680 77  WS-DIST-STATUS          PIC X(02) VALUE "00".
+000690 77  WS-DIST-EOF-SW          PIC X(01) VALUE 'N'.
+000700     88  WS-DIST-AT-END             VALUE 'Y'.
+000710*
+000720 77  WS-RANGE-SIZE           PIC 9(08) VALUE 9999.
+000730 77  WS-TOTAL-GAMES          PIC 9(08) COMP VALUE ZERO.
+000740 77  WS-TOTAL-GUESSES        PIC 9(08) COMP VALUE ZERO.
+000750 77  WS-FIRST-DIST-TOTAL     PIC 9(08) COMP VALUE ZERO.
+000760 77  WS-ABS-DISTANCE         PIC 9(04) COMP.
+000770 77  WS-UNSOLVED-GAMES       PIC 9(08) COMP VALUE ZERO.
+000780 77  WS-ANY-RECORDS-SW       PIC X(01) VALUE 'N'.
+000790     88  WS-HAS-RECORDS             VALUE 'Y'.
+000800 77  WS-GAME-IN-PROGRESS-SW  PIC X(01) VALUE 'N'.
+000810     88  WS-GAME-IS-IN-PROGRESS     VALUE 'Y'.
+000820 77  WS-PENDING-GUESS-COUNT  PIC 9(08) COMP VALUE ZERO.
+000830 77  WS-PENDING-FIRST-DIST   PIC 9(04) COMP VALUE ZERO.
+000840 77  WS-LAST-GUESS           PIC 9(04) COMP VALUE ZERO.
+000850 77  WS-LAST-SECRET          PIC 9(04) COMP VALUE ZERO.
+000860 77  WS-AVG-GUESSES          PIC 9(04)V9(02) VALUE ZERO.
+000870 77  WS-AVG-FIRST-DIST       PIC 9(04)V9(02) VALUE ZERO.
+000880 77  WS-OPTIMAL-GUESSES      PIC 9(04)V9(02) VALUE ZERO.
+000890 77  WS-EFFICIENCY-PCT       PIC 9(04)V9(02) VALUE ZERO.
+000900*
+000910 01  WS-REPORT-LINE.
+000920     05  RL-LABEL            PIC X(32).
+000930     05  FILLER              PIC X(02).
+000940     05  RL-VALUE            PIC ZZZZ9.99.
+000950     05  FILLER              PIC X(90).
+000960*
+000970 01  WS-HEADING-LINE-1       PIC X(133) VALUE
+000980     "NUMBERWANG SEARCH-EFFICIENCY REPORT".
+000990 01  WS-HEADING-LINE-2       PIC X(133) VALUE
+001000     "(OPTIMAL = LOG BASE 2 OF THE 1-9999 GUESSING RANGE)".
+001010 01  WS-NO-DATA-LINE         PIC X(133) VALUE
+001020     "NO GUESSES HAVE BEEN RECORDED IN NWDIST YET.".
+001030 01  WS-NO-SOLVED-LINE       PIC X(133) VALUE
+001040     "NO SOLVED GAMES WERE RECORDED IN NWDIST - NOTHING TO
+001050-    " AVERAGE.".
+001060*
+001070 PROCEDURE DIVISION.
+001080*
+001090*===========================================================*
+001100* 0000-MAINLINE                                              *
+001110*===========================================================*
+001120 0000-MAINLINE.
+001130     OPEN INPUT DIST-FILE.
+001140     OPEN OUTPUT NWEFF-FILE.
+001150     WRITE NWEFF-RECORD FROM WS-HEADING-LINE-1.
+001160     WRITE NWEFF-RECORD FROM WS-HEADING-LINE-2.
+001170*
+001180     PERFORM 1000-READ-DIST-RECORD
+001190         THRU 1000-READ-DIST-RECORD-EXIT.
+001200     PERFORM 2000-ACCUMULATE-ONE-RECORD
+001210         THRU 2000-ACCUMULATE-ONE-RECORD-EXIT
+001220         UNTIL WS-DIST-AT-END.
+001230     IF WS-GAME-IS-IN-PROGRESS
+001240         PERFORM 2100-FLUSH-PENDING-GAME
+001250             THRU 2100-FLUSH-PENDING-GAME-EXIT
+001260     END-IF.
+001270*
+001280     IF NOT WS-HAS-RECORDS
+001290         WRITE NWEFF-RECORD FROM WS-NO-DATA-LINE
+001300     ELSE
+001310         IF WS-TOTAL-GAMES = ZERO
+001320             WRITE NWEFF-RECORD FROM WS-NO-SOLVED-LINE
+001330         ELSE
+001340             PERFORM 3000-COMPUTE-AND-PRINT
+001350                 THRU 3000-COMPUTE-AND-PRINT-EXIT
+001360         END-IF
+001370     END-IF.
+001380*
+001390     CLOSE DIST-FILE.
+001400     CLOSE NWEFF-FILE.
+001410     STOP RUN.
+001420*
+001430*===========================================================*
+001440* 1000-READ-DIST-RECORD                                     *
+001450*     READS THE NEXT NWDIST RECORD.                          *
+001460*===========================================================*
+001470 1000-READ-DIST-RECORD.
+001480     READ DIST-FILE
+001490         AT END
+001500             MOVE 'Y' TO WS-DIST-EOF-SW
+001510         NOT AT END
+001520             MOVE 'Y' TO WS-ANY-RECORDS-SW
+001530     END-READ.
+001540 1000-READ-DIST-RECORD-EXIT.
+001550     EXIT.
+001560*
+001570*===========================================================*
+001580* 2000-ACCUMULATE-ONE-RECORD                                 *
+001590*     FOLDS ONE GUESS INTO THE GAME CURRENTLY IN PROGRESS.    *
+001600*     A GAME'S GUESSES AND FIRST-GUESS DISTANCE ARE HELD       *
+001610*     PENDING UNTIL THE GAME'S OUTCOME IS KNOWN - ONLY A        *
+001620*     SOLVED GAME'S FIGURES ARE FOLDED INTO THE RUNNING         *
+001630*     TOTALS (SEE 2100-FLUSH-PENDING-GAME).                    *
+001640*===========================================================*
+001650 2000-ACCUMULATE-ONE-RECORD.
+001660     IF DST-GUESS-NUM = 1
+001670         IF WS-GAME-IS-IN-PROGRESS
+001680             PERFORM 2100-FLUSH-PENDING-GAME
+001690                 THRU 2100-FLUSH-PENDING-GAME-EXIT
+001700         END-IF
+001710         MOVE ZERO TO WS-PENDING-GUESS-COUNT
+001720         COMPUTE WS-ABS-DISTANCE =
+001730             FUNCTION ABS(DST-SIGNED-DISTANCE)
+001740         MOVE WS-ABS-DISTANCE TO WS-PENDING-FIRST-DIST
+001750         MOVE 'Y' TO WS-GAME-IN-PROGRESS-SW
+001760     END-IF.
+001770     ADD 1 TO WS-PENDING-GUESS-COUNT.
+001780     MOVE DST-GUESS  TO WS-LAST-GUESS.
+001790     MOVE DST-SECRET TO WS-LAST-SECRET.
+001800     PERFORM 1000-READ-DIST-RECORD
+001810         THRU 1000-READ-DIST-RECORD-EXIT.
+001820 2000-ACCUMULATE-ONE-RECORD-EXIT.
+001830     EXIT.
+001840*
+001850*===========================================================*
+001860* 2100-FLUSH-PENDING-GAME                                    *
+001870*     COMMITS THE GAME JUST FINISHED TO THE RUNNING TOTALS     *
+001880*     IF IT WAS SOLVED (ITS LAST GUESS EQUALS THE SECRET),      *
+001890*     OTHERWISE COUNTS IT AS UNSOLVED SO A FAILED OR            *
+001900*     EXHAUSTED GAME CANNOT SKEW THE GUESSES-TO-SOLVE AVERAGE.  *
+001910*===========================================================*
+001920 2100-FLUSH-PENDING-GAME.
+001930     IF WS-LAST-GUESS = WS-LAST-SECRET
+001940         ADD 1                      TO WS-TOTAL-GAMES
+001950         ADD WS-PENDING-GUESS-COUNT TO WS-TOTAL-GUESSES
+001960         ADD WS-PENDING-FIRST-DIST  TO WS-FIRST-DIST-TOTAL
+001970     ELSE
+001980         ADD 1 TO WS-UNSOLVED-GAMES
+001990     END-IF.
+002000     MOVE 'N' TO WS-GAME-IN-PROGRESS-SW.
+002010 2100-FLUSH-PENDING-GAME-EXIT.
+002020     EXIT.
+002030*
+002040*===========================================================*
+002050* 3000-COMPUTE-AND-PRINT                                    *
+002060*     COMPUTES THE SUMMARY STATISTICS AND WRITES ONE LINE     *
+002070*     PER STATISTIC TO NWEFF-FILE, COVERING SOLVED GAMES ONLY. *
+002080*===========================================================*
+002090 3000-COMPUTE-AND-PRINT.
+002100     DIVIDE WS-TOTAL-GUESSES BY WS-TOTAL-GAMES
+002110         GIVING WS-AVG-GUESSES ROUNDED.
+002120     DIVIDE WS-FIRST-DIST-TOTAL BY WS-TOTAL-GAMES
+002130         GIVING WS-AVG-FIRST-DIST ROUNDED.
+002140     COMPUTE WS-OPTIMAL-GUESSES ROUNDED =
+002150         FUNCTION LOG(WS-RANGE-SIZE) / FUNCTION LOG(2).
+002160     COMPUTE WS-EFFICIENCY-PCT ROUNDED =
+002170         (WS-OPTIMAL-GUESSES / WS-AVG-GUESSES) * 100.
+002180*
+002190     MOVE SPACES            TO WS-REPORT-LINE.
+002200     MOVE "GAMES SOLVED"    TO RL-LABEL.
+002210     MOVE WS-TOTAL-GAMES    TO RL-VALUE.
+002220     WRITE NWEFF-RECORD FROM WS-REPORT-LINE.
+002230*
+002240     MOVE SPACES              TO WS-REPORT-LINE.
+002250     MOVE "GAMES NOT SOLVED (EXCLUDED)" TO RL-LABEL.
+002260     MOVE WS-UNSOLVED-GAMES   TO RL-VALUE.
+002270     WRITE NWEFF-RECORD FROM WS-REPORT-LINE.
+002280*
+002290     MOVE SPACES            TO WS-REPORT-LINE.
+002300     MOVE "AVERAGE GUESSES PER GAME" TO RL-LABEL.
+002310     MOVE WS-AVG-GUESSES    TO RL-VALUE.
+002320     WRITE NWEFF-RECORD FROM WS-REPORT-LINE.
+002330*
+002340     MOVE SPACES            TO WS-REPORT-LINE.
+002350     MOVE "THEORETICAL OPTIMAL GUESSES" TO RL-LABEL.
+002360     MOVE WS-OPTIMAL-GUESSES TO RL-VALUE.
+002370     WRITE NWEFF-RECORD FROM WS-REPORT-LINE.
+002380*
+002390     MOVE SPACES            TO WS-REPORT-LINE.
+002400     MOVE "SEARCH EFFICIENCY (PERCENT)" TO RL-LABEL.
+002410     MOVE WS-EFFICIENCY-PCT TO RL-VALUE.
+002420     WRITE NWEFF-RECORD FROM WS-REPORT-LINE.
+002430*
+002440     MOVE SPACES            TO WS-REPORT-LINE.
+002450     MOVE "AVERAGE FIRST-GUESS DISTANCE" TO RL-LABEL.
+002460     MOVE WS-AVG-FIRST-DIST TO RL-VALUE.
+002470     WRITE NWEFF-RECORD FROM WS-REPORT-LINE.
+002480 3000-COMPUTE-AND-PRINT-EXIT.
+002490     EXIT.
