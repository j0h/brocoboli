@@ -1,25 +1,1096 @@
-identification division.
-program-id. numberwang.
-
-data division.
-working-storage section.
-  01 secret binary-int.
-  01 guess  binary-int.
-
-procedure division.
-  display "Enter a secret number: " WITH NO ADVANCING.
-  accept secret.
-
-  perform until secret = guess
-    display "Enter your guess: " WITH NO ADVANCING
-    accept guess
-
-    if guess > secret then
-      display "Guess too large."
-    end-if
-    if guess < secret then
-      display "Guess too small."
-    end-if
-  end-perform
-
-  display "That's Numberwang!".
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    NUMBERWANG.
+000120 AUTHOR.        R ALLAN.
+000130 INSTALLATION.  SHIFT-READINESS TRAINING GROUP.
+000140 DATE-WRITTEN.  2026-08-09.
+000150 DATE-COMPILED.
+000160*
+000170*-----------------------------------------------------------*
+000180* MODIFICATION HISTORY                                      *
+000190*-----------------------------------------------------------*
+000200* DATE       INIT  DESCRIPTION                               *
+000210* 2026-08-09 RA    ORIGINAL GUESS-THE-NUMBER EXERCISE.        *
+000220* 2026-08-09 RA    ADDED EDIT CHECKS ON SECRET/GUESS INPUT -  *
+000230*                  NON-NUMERIC OR OUT-OF-RANGE (1-9999)       *
+000240*                  ENTRIES NOW RE-PROMPT INSTEAD OF FLOWING   *
+000250*                  INTO THE COMPARE LOGIC.                   *
+000260*-----------------------------------------------------------*
+000270* 2026-08-09 RA    ADDED A PER-SESSION AUDIT RECORD WRITTEN  *
+000280*                  TO NWLOG-FILE (NUMBERWANG.LOG) CAPTURING  *
+000290*                  TIMESTAMP, OPERATOR ID, SECRET, THE FULL  *
+000300*                  GUESS SEQUENCE AND THE GUESS COUNT.       *
+000310*-----------------------------------------------------------*
+000320* 2026-08-09 RA    ADDED A BATCH DRIVER MODE, SELECTED BY A   *
+000330*                  CTLCARD CONTROL CARD, THAT READS SECRET/   *
+000340*                  GUESS PAIRS FROM NWBATCH-FILE AND WRITES   *
+000350*                  A ONE-LINE-PER-GAME RESULTS REPORT TO      *
+000360*                  NWBATRPT-FILE INSTEAD OF USING ACCEPT.     *
+000370*-----------------------------------------------------------*
+000380* 2026-08-09 RA    ADDED SCOREFIL, AN INDEXED FILE KEYED BY   *
+000390*                  PLAYER ID, UPDATED AFTER EVERY GAME WITH   *
+000400*                  GAMES PLAYED, BEST RESULT AND RUNNING      *
+000410*                  GUESS TOTAL FOR THE NIGHTLY LEADERBOARD.   *
+000420*-----------------------------------------------------------*
+000430* 2026-08-09 RA    ADDED NWCKPT, AN INDEXED CHECKPOINT FILE    *
+000440*                  REWRITTEN AFTER EVERY GUESS IN AN           *
+000450*                  INTERACTIVE SESSION SO A MID-GAME ABEND     *
+000460*                  DOES NOT LOSE THE SECRET OR GUESS COUNT.    *
+000470*                  THE NEXT INVOCATION DETECTS AN UNFINISHED   *
+000480*                  GAME FOR THE OPERATOR AND OFFERS A RESUME.  *
+000490*-----------------------------------------------------------*
+000500* 2026-08-09 RA    ADDED A CONFIGURABLE MAXIMUM-ATTEMPTS LIMIT *
+000510*                  FROM THE CONTROL CARD, WITH SEPARATE EASY/  *
+000520*                  HARD THRESHOLDS. EXCEEDING THE LIMIT CUTS    *
+000530*                  THE GAME OFF AND LOGS A FAILED OUTCOME.      *
+000540*-----------------------------------------------------------*
+000550* 2026-08-09 RA    ADDED MULTI-ROUND TOURNAMENT SESSIONS -      *
+000560*                  THE OPERATOR (OR THE CONTROL CARD) SETS A    *
+000570*                  ROUND COUNT AND THE INTERACTIVE SESSION      *
+000580*                  DEALS A FRESH SECRET FOR EACH ROUND WON,      *
+000590*                  PRINTING A PER-ROUND AND TOTAL-GUESSES        *
+000600*                  SUMMARY AT THE END. A FAILED ROUND ENDS THE   *
+000610*                  TOURNAMENT EARLY. CHECKPOINT/RESTART STAYS    *
+000620*                  SCOPED TO THE FIRST ROUND OF A SESSION.       *
+000630*-----------------------------------------------------------*
+000640* 2026-08-09 RA    THE SECRET IS NOW MACHINE-GENERATED INSTEAD   *
+000650*                  OF TYPED BY THE OPERATOR, SO IT IS NEVER      *
+000660*                  DISPLAYED OR ECHOED BACK TO THE GUESSER'S     *
+000670*                  OWN TERMINAL.                                *
+000680*-----------------------------------------------------------*
+000690* 2026-08-09 RA    ADDED AUTHOP, AN INDEXED FILE OF REGISTERED   *
+000700*                  OPERATORS. AN INTERACTIVE SESSION NOW LOOKS   *
+000710*                  UP THE OPERATOR ID BEFORE DEALING A SECRET    *
+000720*                  AND ENDS THE SESSION IF THE OPERATOR IS NOT   *
+000730*                  FOUND OR NOT MARKED ACTIVE.                   *
+000740*-----------------------------------------------------------*
+000750* 2026-08-09 RA    ADDED NWDIST, A PER-GUESS RECORD OF THE       *
+000760*                  SIGNED DISTANCE BETWEEN EACH GUESS AND THE    *
+000770*                  SECRET, AND NWEFFRPT, A SEARCH-EFFICIENCY     *
+000780*                  REPORT THAT COMPARES THE AVERAGE GUESSES      *
+000790*                  PER GAME AGAINST THE THEORETICAL OPTIMAL      *
+000800*                  (LOG BASE 2 OF THE GUESSING RANGE).           *
+000810*-----------------------------------------------------------*
+000820*
+000830 ENVIRONMENT DIVISION.
+000840 CONFIGURATION SECTION.
+000850 SOURCE-COMPUTER.  IBM-370.
+000860 OBJECT-COMPUTER.  IBM-370.
+000870*
+000880 INPUT-OUTPUT SECTION.
+000890 FILE-CONTROL.
+000900     SELECT NWLOG-FILE ASSIGN TO NWLOG
+000910         ORGANIZATION IS SEQUENTIAL
+000920         FILE STATUS IS WS-LOG-FILE-STATUS.
+000930     SELECT CTLCARD-FILE ASSIGN TO CTLCARD
+000940         ORGANIZATION IS SEQUENTIAL
+000950         FILE STATUS IS WS-CTLCARD-STATUS.
+000960     SELECT NWBATCH-FILE ASSIGN TO NWBATCH
+000970         ORGANIZATION IS SEQUENTIAL
+000980         FILE STATUS IS WS-BATCH-STATUS.
+000990     SELECT NWBATRPT-FILE ASSIGN TO NWBATRPT
+001000         ORGANIZATION IS SEQUENTIAL.
+001010     SELECT SCORE-FILE ASSIGN TO SCOREFIL
+001020         ORGANIZATION IS INDEXED
+001030         ACCESS MODE IS DYNAMIC
+001040         RECORD KEY IS SCR-PLAYER-ID
+001050         FILE STATUS IS WS-SCORE-STATUS.
+001060     SELECT CKPT-FILE ASSIGN TO NWCKPT
+001070         ORGANIZATION IS INDEXED
+001080         ACCESS MODE IS RANDOM
+001090         RECORD KEY IS CKP-OPERATOR-ID
+001100         FILE STATUS IS WS-CKPT-STATUS.
+001110     SELECT AUTH-FILE ASSIGN TO AUTHOP
+001120         ORGANIZATION IS INDEXED
+001130         ACCESS MODE IS RANDOM
+001140         RECORD KEY IS AUT-OPERATOR-ID
+001150         FILE STATUS IS WS-AUTH-STATUS.
+001160     SELECT DIST-FILE ASSIGN TO NWDIST
+001170         ORGANIZATION IS SEQUENTIAL
+001180         FILE STATUS IS WS-DIST-STATUS.
+001190*
+001200 DATA DIVISION.
+001210 FILE SECTION.
+001220*
+001230 FD  NWLOG-FILE
+001240     RECORDING MODE IS F
+001250     LABEL RECORDS ARE STANDARD
+001260     RECORD CONTAINS 535 CHARACTERS.
+001270 01  LOG-RECORD.
+001280     COPY CPYLOG01.
+001290*
+001300 FD  CTLCARD-FILE
+001310     RECORDING MODE IS F
+001320     LABEL RECORDS ARE STANDARD
+001330     RECORD CONTAINS 80 CHARACTERS.
+001340 01  CTL-RECORD.
+001350     COPY CPYCTL01.
+001360*
+001370 FD  NWBATCH-FILE
+001380     RECORDING MODE IS F
+001390     LABEL RECORDS ARE STANDARD
+001400     RECORD CONTAINS 80 CHARACTERS.
+001410 01  BAT-RECORD.
+001420     COPY CPYBAT01.
+001430*
+001440 FD  NWBATRPT-FILE
+001450     RECORDING MODE IS F
+001460     LABEL RECORDS ARE STANDARD
+001470     RECORD CONTAINS 80 CHARACTERS.
+001480 01  RPT-RECORD.
+001490     COPY CPYBRP01.
+001500*
+001510 FD  SCORE-FILE
+001520     RECORD CONTAINS 80 CHARACTERS.
+001530 01  SCORE-RECORD.
+001540     COPY CPYSCR01.
+001550*
+001560 FD  CKPT-FILE
+001570     RECORD CONTAINS 516 CHARACTERS.
+001580 01  CKPT-RECORD.
+001590     COPY CPYCKP01.
+001600*
+001610 FD  AUTH-FILE
+001620     RECORD CONTAINS 80 CHARACTERS.
+001630 01  AUTH-RECORD.
+001640     COPY CPYAUT01.
+001650*
+001660 FD  DIST-FILE
+001670     RECORDING MODE IS F
+001680     LABEL RECORDS ARE STANDARD
+001690     RECORD CONTAINS 80 CHARACTERS.
+001700 01  DST-RECORD.
+001710     COPY CPYDST01.
+001720*
+001730 WORKING-STORAGE SECTION.
+001740*
+001750*-----------------------------------------------------------*
+001760* GAME VALUES                                                *
+001770*-----------------------------------------------------------*
+001780 77  SECRET                  PIC S9(4) COMP.
+001790 77  GUESS                   PIC S9(4) COMP.
+001800*
+001810*-----------------------------------------------------------*
+001820* INPUT EDITING WORK AREAS                                   *
+001830*-----------------------------------------------------------*
+001840 77  WS-RAW-INPUT            PIC X(10).
+001850 77  WS-JUSTIFIED-INPUT      PIC X(10) JUSTIFIED RIGHT.
+001860 77  WS-INPUT-LENGTH         PIC 9(04) COMP.
+001870 77  WS-INPUT-MAX-DIGITS     PIC 9(04) COMP VALUE 4.
+001880 77  WS-EDITED-VALUE         PIC S9(4) COMP.
+001890 77  WS-LOW-BOUND            PIC S9(4) COMP VALUE 1.
+001900 77  WS-HIGH-BOUND           PIC S9(4) COMP VALUE 9999.
+001910*
+001920 77  WS-VALID-SW             PIC X(01) VALUE 'N'.
+001930     88  WS-INPUT-IS-VALID          VALUE 'Y'.
+001940     88  WS-INPUT-IS-INVALID        VALUE 'N'.
+001950*
+001960*-----------------------------------------------------------*
+001970* AUDIT TRAIL WORK AREAS                                     *
+001980*-----------------------------------------------------------*
+001990 77  WS-OPERATOR-ID          PIC X(08) VALUE SPACES.
+002000 77  WS-GUESS-COUNT          PIC S9(4) COMP VALUE ZERO.
+002010 77  WS-GUESS-TABLE-MAX      PIC S9(4) COMP VALUE 200.
+002015 77  WS-CKP-LIST-MAX         PIC S9(4) COMP VALUE 99.
+002018 77  WS-CKP-LIST-POS         PIC S9(4) COMP.
+002019 77  WS-CKP-GUESS-CHARS      PIC X(04).
+002020 01  WS-GUESS-TABLE.
+002030     05  WS-GUESS-ENTRY OCCURS 200 TIMES
+002040                         PIC S9(4) COMP.
+002050 77  WS-IDX                  PIC S9(4) COMP.
+002060 77  WS-GUESS-EDIT           PIC ZZZ9.
+002070 77  WS-GUESS-LIST-ACCUM     PIC X(495) VALUE SPACES.
+002080 77  WS-LIST-PTR             PIC S9(4) COMP.
+002090 77  WS-LIST-OVERFLOW-SW     PIC X(01) VALUE 'N'.
+002100     88  WS-LIST-HAS-OVERFLOWED     VALUE 'Y'.
+002110 77  WS-LOG-FILE-STATUS      PIC X(02) VALUE "00".
+002120*
+002130*-----------------------------------------------------------*
+002140* RUN-MODE / BATCH DRIVER WORK AREAS                         *
+002150*-----------------------------------------------------------*
+002160 77  WS-CTLCARD-STATUS       PIC X(02) VALUE "00".
+002170 77  WS-BATCH-STATUS         PIC X(02) VALUE "00".
+002180 77  WS-RUN-MODE             PIC X(01) VALUE 'I'.
+002190     88  WS-RUN-MODE-IS-BATCH       VALUE 'B'.
+002200     88  WS-RUN-MODE-IS-INTERACTIVE VALUE 'I'.
+002210 77  WS-BATCH-EOF-SW         PIC X(01) VALUE 'N'.
+002220     88  WS-BATCH-AT-END            VALUE 'Y'.
+002230 77  WS-CURR-GAME-NUM        PIC 9(04).
+002240 77  WS-GAME-SOLVED-SW       PIC X(01) VALUE 'N'.
+002250     88  WS-GAME-WAS-SOLVED         VALUE 'Y'.
+002260 77  WS-GAME-FAILED-SW       PIC X(01) VALUE 'N'.
+002270     88  WS-GAME-HAS-FAILED         VALUE 'Y'.
+002280*
+002290*-----------------------------------------------------------*
+002300* DIFFICULTY / MAXIMUM-ATTEMPTS WORK AREAS                   *
+002310*-----------------------------------------------------------*
+002320 77  WS-DIFFICULTY           PIC X(01) VALUE 'E'.
+002330     88  WS-DIFFICULTY-IS-EASY      VALUE 'E'.
+002340     88  WS-DIFFICULTY-IS-HARD      VALUE 'H'.
+002350 77  WS-MAX-ATTEMPTS         PIC S9(4) COMP VALUE 10.
+002360 77  WS-EASY-DEFAULT-MAX     PIC S9(4) COMP VALUE 10.
+002370 77  WS-HARD-DEFAULT-MAX     PIC S9(4) COMP VALUE 5.
+002380*
+002390*-----------------------------------------------------------*
+002400* SCOREFIL WORK AREAS                                        *
+002410*-----------------------------------------------------------*
+002420 77  WS-SCORE-STATUS         PIC X(02) VALUE "00".
+002430 77  WS-SCORE-FILE-OPEN-SW   PIC X(01) VALUE 'N'.
+002440     88  WS-SCORE-FILE-IS-OPEN      VALUE 'Y'.
+002450*
+002460*-----------------------------------------------------------*
+002470* NWCKPT CHECKPOINT/RESTART WORK AREAS                       *
+002480*-----------------------------------------------------------*
+002490 77  WS-CKPT-STATUS          PIC X(02) VALUE "00".
+002500 77  WS-CKPT-FILE-OPEN-SW    PIC X(01) VALUE 'N'.
+002510     88  WS-CKPT-FILE-IS-OPEN       VALUE 'Y'.
+002520 77  WS-RESUME-SW            PIC X(01) VALUE 'N'.
+002530     88  WS-RESUMING-GAME           VALUE 'Y'.
+002540 77  WS-RESUME-RAW           PIC X(01) VALUE SPACE.
+002550*
+002560*-----------------------------------------------------------*
+002570* TOURNAMENT (MULTI-ROUND) WORK AREAS                       *
+002580*-----------------------------------------------------------*
+002590 77  WS-CTL-ROUND-COUNT      PIC S9(4) COMP VALUE ZERO.
+002600 77  WS-ROUND-COUNT          PIC S9(4) COMP VALUE 1.
+002610 77  WS-CURR-ROUND           PIC S9(4) COMP VALUE ZERO.
+002620 77  WS-ROUNDS-PLAYED        PIC S9(4) COMP VALUE ZERO.
+002630 77  WS-ROUND-TABLE-MAX      PIC S9(4) COMP VALUE 20.
+002640 01  WS-ROUND-TABLE.
+002650     05  WS-ROUND-GUESSES OCCURS 20 TIMES
+002660                         PIC S9(4) COMP.
+002670 77  WS-TOTAL-GUESSES-ALL    PIC S9(6) COMP VALUE ZERO.
+002680 77  WS-SAVED-LOW-BOUND      PIC S9(4) COMP.
+002690 77  WS-SAVED-HIGH-BOUND     PIC S9(4) COMP.
+002700 77  WS-ROUND-EDIT           PIC ZZ9.
+002710 77  WS-ROUND-GUESS-EDIT     PIC ZZZ9.
+002720*
+002730*-----------------------------------------------------------*
+002740* SECRET-GENERATION WORK AREAS                               *
+002750*-----------------------------------------------------------*
+002760 77  WS-RANDOM-SEED          PIC S9(08) COMP.
+002770 77  WS-RANDOM-DISCARD       PIC S9(01)V9(09) VALUE ZERO.
+002780*
+002790*-----------------------------------------------------------*
+002800* AUTHOP AUTHORIZED-OPERATOR WORK AREAS                     *
+002810*-----------------------------------------------------------*
+002820 77  WS-AUTH-STATUS          PIC X(02) VALUE "00".
+002830 77  WS-AUTH-FILE-OPEN-SW    PIC X(01) VALUE 'N'.
+002840     88  WS-AUTH-FILE-IS-OPEN       VALUE 'Y'.
+002850 77  WS-OPERATOR-AUTH-SW     PIC X(01) VALUE 'N'.
+002860     88  WS-OPERATOR-IS-AUTHORIZED  VALUE 'Y'.
+002870*
+002880*-----------------------------------------------------------*
+002890* NWDIST PER-GUESS DISTANCE WORK AREAS                      *
+002900*-----------------------------------------------------------*
+002910 77  WS-DIST-STATUS          PIC X(02) VALUE "00".
+002920 77  WS-DIST-FILE-OPEN-SW    PIC X(01) VALUE 'N'.
+002930     88  WS-DIST-FILE-IS-OPEN       VALUE 'Y'.
+002940*
+002950 PROCEDURE DIVISION.
+002960*
+002970*===========================================================*
+002980* 0000-MAINLINE                                              *
+002990*===========================================================*
+003000 0000-MAINLINE.
+003010     OPEN EXTEND NWLOG-FILE.
+003020     IF WS-LOG-FILE-STATUS = "35"
+003030         OPEN OUTPUT NWLOG-FILE
+003040     END-IF.
+003050*
+003060     OPEN EXTEND DIST-FILE.
+003070     IF WS-DIST-STATUS = "35"
+003080         OPEN OUTPUT DIST-FILE
+003090     END-IF.
+003100     IF WS-DIST-STATUS = "00"
+003110         MOVE 'Y' TO WS-DIST-FILE-OPEN-SW
+003120     END-IF.
+003130*
+003140     OPEN I-O SCORE-FILE.
+003150     IF WS-SCORE-STATUS = "35"
+003160         OPEN OUTPUT SCORE-FILE
+003170         CLOSE SCORE-FILE
+003180         OPEN I-O SCORE-FILE
+003190     END-IF.
+003200     IF WS-SCORE-STATUS = "00"
+003210         MOVE 'Y' TO WS-SCORE-FILE-OPEN-SW
+003220     END-IF.
+003230*
+003240     OPEN I-O CKPT-FILE.
+003250     IF WS-CKPT-STATUS = "35"
+003260         OPEN OUTPUT CKPT-FILE
+003270         CLOSE CKPT-FILE
+003280         OPEN I-O CKPT-FILE
+003290     END-IF.
+003300     IF WS-CKPT-STATUS = "00"
+003310         MOVE 'Y' TO WS-CKPT-FILE-OPEN-SW
+003320     END-IF.
+003330*
+003340     OPEN INPUT AUTH-FILE.
+003350     IF WS-AUTH-STATUS = "00"
+003360         MOVE 'Y' TO WS-AUTH-FILE-OPEN-SW
+003370     END-IF.
+003380*
+003390     ACCEPT WS-RANDOM-SEED FROM TIME.
+003400     MOVE FUNCTION RANDOM(WS-RANDOM-SEED) TO WS-RANDOM-DISCARD.
+003410*
+003420     PERFORM 0100-READ-CONTROL-CARD
+003430         THRU 0100-READ-CONTROL-CARD-EXIT.
+003440*
+003450     IF WS-RUN-MODE-IS-BATCH
+003460         PERFORM 5000-BATCH-DRIVER
+003470             THRU 5000-BATCH-DRIVER-EXIT
+003480     ELSE
+003490         PERFORM 0200-INTERACTIVE-SESSION
+003500             THRU 0200-INTERACTIVE-SESSION-EXIT
+003510     END-IF.
+003520*
+003530     CLOSE NWLOG-FILE.
+003540     IF WS-DIST-FILE-IS-OPEN
+003550         CLOSE DIST-FILE
+003560     END-IF.
+003570     IF WS-SCORE-FILE-IS-OPEN
+003580         CLOSE SCORE-FILE
+003590     END-IF.
+003600     IF WS-CKPT-FILE-IS-OPEN
+003610         CLOSE CKPT-FILE
+003620     END-IF.
+003630     IF WS-AUTH-FILE-IS-OPEN
+003640         CLOSE AUTH-FILE
+003650     END-IF.
+003660*
+003670     STOP RUN.
+003680*
+003690*===========================================================*
+003700* 0100-READ-CONTROL-CARD                                    *
+003710*     READS THE ONE-CARD CTLCARD-FILE TO SELECT RUN MODE.   *
+003720*     IF NO CONTROL CARD IS SUPPLIED, DEFAULTS TO AN         *
+003730*     INTERACTIVE SESSION SO EXISTING JCL KEEPS WORKING.     *
+003740*===========================================================*
+003750 0100-READ-CONTROL-CARD.
+003760     MOVE 'I' TO WS-RUN-MODE.
+003770     MOVE 'E' TO WS-DIFFICULTY.
+003780     MOVE WS-EASY-DEFAULT-MAX TO WS-MAX-ATTEMPTS.
+003790     OPEN INPUT CTLCARD-FILE.
+003800     IF WS-CTLCARD-STATUS = "35"
+003810         GO TO 0100-READ-CONTROL-CARD-EXIT
+003820     END-IF.
+003830     READ CTLCARD-FILE
+003840         AT END
+003850             GO TO 0100-READ-CONTROL-CARD-EXIT
+003860     END-READ.
+003870     MOVE CTL-RUN-MODE TO WS-RUN-MODE.
+003880     IF CTL-DIFFICULTY-IS-HARD
+003890         MOVE 'H' TO WS-DIFFICULTY
+003900     ELSE
+003910         MOVE 'E' TO WS-DIFFICULTY
+003920     END-IF.
+003930     IF CTL-ROUND-COUNT IS NUMERIC
+003940         MOVE CTL-ROUND-COUNT TO WS-CTL-ROUND-COUNT
+003950     ELSE
+003960         MOVE ZERO TO WS-CTL-ROUND-COUNT
+003970     END-IF.
+003980     PERFORM 0150-SET-MAX-ATTEMPTS
+003990         THRU 0150-SET-MAX-ATTEMPTS-EXIT.
+004000     CLOSE CTLCARD-FILE.
+004010 0100-READ-CONTROL-CARD-EXIT.
+004020     EXIT.
+004030*
+004040*===========================================================*
+004050* 0150-SET-MAX-ATTEMPTS                                      *
+004060*     PICKS THE MAXIMUM-ATTEMPTS LIMIT FOR THE SELECTED        *
+004070*     DIFFICULTY FROM THE CONTROL CARD, FALLING BACK TO THE    *
+004080*     HOUSE DEFAULT FOR THAT DIFFICULTY WHEN NOT SUPPLIED.      *
+004090*     NON-NUMERIC CARD DATA (AN UNEDITED BLANK FIELD) IS         *
+004100*     TREATED THE SAME AS ZERO - FALL BACK TO THE DEFAULT.       *
+004110*===========================================================*
+004120 0150-SET-MAX-ATTEMPTS.
+004130     IF WS-DIFFICULTY-IS-HARD
+004140         IF CTL-HARD-MAX-ATTEMPTS IS NUMERIC
+004150             AND CTL-HARD-MAX-ATTEMPTS > ZERO
+004160             MOVE CTL-HARD-MAX-ATTEMPTS TO WS-MAX-ATTEMPTS
+004170         ELSE
+004180             MOVE WS-HARD-DEFAULT-MAX TO WS-MAX-ATTEMPTS
+004190         END-IF
+004200     ELSE
+004210         IF CTL-EASY-MAX-ATTEMPTS IS NUMERIC
+004220             AND CTL-EASY-MAX-ATTEMPTS > ZERO
+004230             MOVE CTL-EASY-MAX-ATTEMPTS TO WS-MAX-ATTEMPTS
+004240         ELSE
+004250             MOVE WS-EASY-DEFAULT-MAX TO WS-MAX-ATTEMPTS
+004260         END-IF
+004270     END-IF.
+004280 0150-SET-MAX-ATTEMPTS-EXIT.
+004290     EXIT.
+004300*
+004310*===========================================================*
+004320* 0200-INTERACTIVE-SESSION                                  *
+004330*     ONE OPERATOR, ONE TERMINAL, ONE OR MORE ROUNDS PER     *
+004340*     CALL - EACH ROUND WON DEALS A FRESH SECRET UNTIL THE    *
+004350*     CONFIGURED ROUND COUNT IS PLAYED OR A ROUND IS FAILED,   *
+004360*     THEN A TOURNAMENT SUMMARY IS PRINTED.                    *
+004370*===========================================================*
+004380 0200-INTERACTIVE-SESSION.
+004390     PERFORM 0500-ACCEPT-OPERATOR-ID
+004400         THRU 0500-ACCEPT-OPERATOR-ID-EXIT.
+004410*
+004420     PERFORM 0510-CHECK-OPERATOR-AUTH
+004430         THRU 0510-CHECK-OPERATOR-AUTH-EXIT.
+004440     IF NOT WS-OPERATOR-IS-AUTHORIZED
+004450         DISPLAY "Operator " WS-OPERATOR-ID
+004460             " is not a registered NUMBERWANG operator - "
+004470             "session ended."
+004480         GO TO 0200-INTERACTIVE-SESSION-EXIT
+004490     END-IF.
+004500*
+004510     PERFORM 0520-ACCEPT-ROUND-COUNT
+004520         THRU 0520-ACCEPT-ROUND-COUNT-EXIT.
+004530*
+004540     MOVE ZERO TO WS-ROUNDS-PLAYED.
+004550     MOVE ZERO TO WS-TOTAL-GUESSES-ALL.
+004560*
+004570     PERFORM 0600-PLAY-ONE-ROUND
+004580         THRU 0600-PLAY-ONE-ROUND-EXIT
+004590         VARYING WS-CURR-ROUND FROM 1 BY 1
+004600         UNTIL WS-CURR-ROUND > WS-ROUND-COUNT
+004610            OR WS-GAME-HAS-FAILED.
+004620*
+004630     PERFORM 0650-PRINT-TOURNAMENT-SUMMARY
+004640         THRU 0650-PRINT-TOURNAMENT-SUMMARY-EXIT.
+004650 0200-INTERACTIVE-SESSION-EXIT.
+004660     EXIT.
+004670*
+004680*===========================================================*
+004690* 0520-ACCEPT-ROUND-COUNT                                    *
+004700*     SETS THE TOURNAMENT ROUND COUNT FROM THE CONTROL CARD   *
+004710*     WHEN SUPPLIED, OTHERWISE PROMPTS THE OPERATOR FOR IT.    *
+004720*===========================================================*
+004730 0520-ACCEPT-ROUND-COUNT.
+004740     IF WS-CTL-ROUND-COUNT > ZERO
+004750         MOVE WS-CTL-ROUND-COUNT TO WS-ROUND-COUNT
+004760         IF WS-ROUND-COUNT > WS-ROUND-TABLE-MAX
+004770             DISPLAY "CTL-ROUND-COUNT exceeds the maximum "
+004780                 "of 20 rounds - clamped to 20."
+004790             MOVE WS-ROUND-TABLE-MAX TO WS-ROUND-COUNT
+004800         END-IF
+004810     ELSE
+004820         MOVE WS-LOW-BOUND  TO WS-SAVED-LOW-BOUND
+004830         MOVE WS-HIGH-BOUND TO WS-SAVED-HIGH-BOUND
+004840         MOVE 1  TO WS-LOW-BOUND
+004850         MOVE 20 TO WS-HIGH-BOUND
+004860         MOVE 'N' TO WS-VALID-SW
+004870         PERFORM 0525-PROMPT-FOR-ROUND-COUNT
+004880             THRU 0525-PROMPT-FOR-ROUND-COUNT-EXIT
+004890             UNTIL WS-INPUT-IS-VALID
+004900         MOVE WS-EDITED-VALUE TO WS-ROUND-COUNT
+004910         MOVE WS-SAVED-LOW-BOUND  TO WS-LOW-BOUND
+004920         MOVE WS-SAVED-HIGH-BOUND TO WS-HIGH-BOUND
+004930     END-IF.
+004940 0520-ACCEPT-ROUND-COUNT-EXIT.
+004950     EXIT.
+004960*
+004970*===========================================================*
+004980* 0525-PROMPT-FOR-ROUND-COUNT                                *
+004990*     ONE PASS OF THE ROUND-COUNT PROMPT/EDIT/RE-PROMPT       *
+005000*     CYCLE.                                                  *
+005010*===========================================================*
+005020 0525-PROMPT-FOR-ROUND-COUNT.
+005030     DISPLAY "How many rounds would you like to play "
+005040         "(1-20)? " WITH NO ADVANCING.
+005050     ACCEPT WS-RAW-INPUT.
+005060     PERFORM 8000-VALIDATE-NUMBER
+005070         THRU 8000-VALIDATE-NUMBER-EXIT.
+005080     IF WS-INPUT-IS-INVALID
+005090         DISPLAY "Invalid entry - enter a whole number "
+005100             "from 1 to 20."
+005110     END-IF.
+005120 0525-PROMPT-FOR-ROUND-COUNT-EXIT.
+005130     EXIT.
+005140*
+005150*===========================================================*
+005160* 0600-PLAY-ONE-ROUND                                        *
+005170*     PLAYS ONE SECRET-AND-GUESSES ROUND OF THE TOURNAMENT.    *
+005180*     THE FIRST ROUND OF A SESSION OFFERS TO RESUME AN         *
+005190*     UNFINISHED CHECKPOINTED GAME; LATER ROUNDS ALWAYS DEAL    *
+005200*     A FRESH SECRET.                                          *
+005210*===========================================================*
+005220 0600-PLAY-ONE-ROUND.
+005230     MOVE 'N' TO WS-GAME-SOLVED-SW.
+005240     MOVE 'N' TO WS-GAME-FAILED-SW.
+005250     MOVE ZERO TO WS-GUESS-COUNT.
+005260*
+005270     IF WS-CURR-ROUND = 1
+005280         PERFORM 0550-CHECK-FOR-RESTART
+005290             THRU 0550-CHECK-FOR-RESTART-EXIT
+005300     ELSE
+005310         MOVE 'N' TO WS-RESUME-SW
+005320     END-IF.
+005330*
+005340     IF NOT WS-RESUMING-GAME
+005350         PERFORM 1000-ACCEPT-SECRET
+005360             THRU 1000-ACCEPT-SECRET-EXIT
+005370         PERFORM 0560-START-CHECKPOINT
+005380             THRU 0560-START-CHECKPOINT-EXIT
+005390     END-IF.
+005400*
+005410     PERFORM UNTIL SECRET = GUESS
+005420                OR WS-GUESS-COUNT >= WS-MAX-ATTEMPTS
+005430         PERFORM 2000-ACCEPT-GUESS
+005440             THRU 2000-ACCEPT-GUESS-EXIT
+005450         PERFORM 3000-COMPARE-GUESS
+005460             THRU 3000-COMPARE-GUESS-EXIT
+005470         PERFORM 0570-WRITE-CHECKPOINT
+005480             THRU 0570-WRITE-CHECKPOINT-EXIT
+005490     END-PERFORM.
+005500*
+005510     IF SECRET = GUESS
+005520         DISPLAY "That's Numberwang!"
+005530         MOVE 'Y' TO WS-GAME-SOLVED-SW
+005540     ELSE
+005550         DISPLAY "Out of attempts - no more guesses allowed "
+005560             "at this difficulty."
+005570         MOVE 'Y' TO WS-GAME-FAILED-SW
+005580     END-IF.
+005590*
+005600     PERFORM 0580-CLEAR-CHECKPOINT
+005610         THRU 0580-CLEAR-CHECKPOINT-EXIT.
+005620*
+005630     PERFORM 7900-FINISH-GAME
+005640         THRU 7900-FINISH-GAME-EXIT.
+005650*
+005660     ADD 1 TO WS-ROUNDS-PLAYED.
+005670     IF WS-ROUNDS-PLAYED <= WS-ROUND-TABLE-MAX
+005680         MOVE WS-GUESS-COUNT
+005690             TO WS-ROUND-GUESSES (WS-ROUNDS-PLAYED)
+005700     END-IF.
+005710     ADD WS-GUESS-COUNT TO WS-TOTAL-GUESSES-ALL.
+005720 0600-PLAY-ONE-ROUND-EXIT.
+005730     EXIT.
+005740*
+005750*===========================================================*
+005760* 0650-PRINT-TOURNAMENT-SUMMARY                               *
+005770*     PRINTS A PER-ROUND AND TOTAL-GUESSES SUMMARY FOR THE     *
+005780*     TOURNAMENT JUST COMPLETED.                                *
+005790*===========================================================*
+005800 0650-PRINT-TOURNAMENT-SUMMARY.
+005810     DISPLAY "----- TOURNAMENT SUMMARY -----".
+005820     PERFORM 0660-PRINT-ONE-ROUND-LINE
+005830         THRU 0660-PRINT-ONE-ROUND-LINE-EXIT
+005840         VARYING WS-IDX FROM 1 BY 1
+005850         UNTIL WS-IDX > WS-ROUNDS-PLAYED
+005860            OR WS-IDX > WS-ROUND-TABLE-MAX.
+005870     MOVE WS-TOTAL-GUESSES-ALL TO WS-ROUND-GUESS-EDIT.
+005880     DISPLAY "Total guesses, all rounds: " WS-ROUND-GUESS-EDIT.
+005890 0650-PRINT-TOURNAMENT-SUMMARY-EXIT.
+005900     EXIT.
+005910*
+005920*===========================================================*
+005930* 0660-PRINT-ONE-ROUND-LINE                                   *
+005940*     DISPLAYS THE GUESS COUNT FOR ONE ROUND OF THE SUMMARY.    *
+005950*===========================================================*
+005960 0660-PRINT-ONE-ROUND-LINE.
+005970     MOVE WS-IDX TO WS-ROUND-EDIT.
+005980     MOVE WS-ROUND-GUESSES (WS-IDX) TO WS-ROUND-GUESS-EDIT.
+005990     DISPLAY "  Round " WS-ROUND-EDIT ": " WS-ROUND-GUESS-EDIT
+006000         " guess(es).".
+006010 0660-PRINT-ONE-ROUND-LINE-EXIT.
+006020     EXIT.
+006030*
+006040*===========================================================*
+006050* 0500-ACCEPT-OPERATOR-ID                                    *
+006060*     CAPTURES THE OPERATOR/TERMINAL ID FOR THE AUDIT LOG.    *
+006070*===========================================================*
+006080 0500-ACCEPT-OPERATOR-ID.
+006090     DISPLAY "Enter operator ID: " WITH NO ADVANCING.
+006100     ACCEPT WS-OPERATOR-ID.
+006110 0500-ACCEPT-OPERATOR-ID-EXIT.
+006120     EXIT.
+006130*
+006140*===========================================================*
+006150* 0510-CHECK-OPERATOR-AUTH                                   *
+006160*     LOOKS UP THE OPERATOR IN AUTHOP. IF AUTHOP CANNOT BE     *
+006170*     OPENED THE CHECK IS SKIPPED SO EXISTING JCL WITHOUT AN    *
+006180*     AUTHOP DATASET KEEPS WORKING.                             *
+006190*===========================================================*
+006200 0510-CHECK-OPERATOR-AUTH.
+006210     MOVE 'N' TO WS-OPERATOR-AUTH-SW.
+006220     IF NOT WS-AUTH-FILE-IS-OPEN
+006230         MOVE 'Y' TO WS-OPERATOR-AUTH-SW
+006240     ELSE
+006250         MOVE SPACES         TO AUTH-RECORD
+006260         MOVE WS-OPERATOR-ID TO AUT-OPERATOR-ID
+006270         MOVE "00"           TO WS-AUTH-STATUS
+006280         READ AUTH-FILE
+006290             INVALID KEY
+006300                 MOVE "23" TO WS-AUTH-STATUS
+006310         END-READ
+006320         IF WS-AUTH-STATUS = "00" AND AUT-OPERATOR-IS-ACTIVE
+006330             MOVE 'Y' TO WS-OPERATOR-AUTH-SW
+006340         END-IF
+006350     END-IF.
+006360 0510-CHECK-OPERATOR-AUTH-EXIT.
+006370     EXIT.
+006380*
+006390*===========================================================*
+006400* 0550-CHECK-FOR-RESTART                                      *
+006410*     LOOKS UP NWCKPT FOR THIS OPERATOR. IF AN UNFINISHED      *
+006420*     GAME IS FOUND, OFFERS TO RESUME IT RATHER THAN START A   *
+006430*     FRESH SECRET.                                            *
+006440*===========================================================*
+006450 0550-CHECK-FOR-RESTART.
+006460     MOVE 'N' TO WS-RESUME-SW.
+006470     IF WS-CKPT-FILE-IS-OPEN
+006480         MOVE SPACES         TO CKPT-RECORD
+006490         MOVE WS-OPERATOR-ID TO CKP-OPERATOR-ID
+006500         READ CKPT-FILE
+006510             INVALID KEY
+006520                 MOVE "23" TO WS-CKPT-STATUS
+006530         END-READ
+006540         IF WS-CKPT-STATUS = "00" AND CKP-GAME-IN-PROGRESS
+006550             PERFORM 0555-OFFER-RESUME
+006560                 THRU 0555-OFFER-RESUME-EXIT
+006570         END-IF
+006580     END-IF.
+006590 0550-CHECK-FOR-RESTART-EXIT.
+006600     EXIT.
+006610*
+006620*===========================================================*
+006630* 0555-OFFER-RESUME                                           *
+006640*     ASKS THE OPERATOR WHETHER TO RESUME THE CHECKPOINTED    *
+006650*     GAME, RESTORING SECRET, GUESS COUNT AND THE GUESSES      *
+006655*     MADE SO FAR WHEN THEY DO.                                *
+006660*===========================================================*
+006670 0555-OFFER-RESUME.
+006680     DISPLAY "An unfinished game was found for this operator, "
+006690         "with " CKP-GUESS-COUNT " guess(es) so far.".
+006700     DISPLAY "Resume that game? (Y/N): " WITH NO ADVANCING.
+006710     ACCEPT WS-RESUME-RAW.
+006720     IF WS-RESUME-RAW = 'Y' OR WS-RESUME-RAW = 'y'
+006730         MOVE CKP-SECRET      TO SECRET
+006740         MOVE CKP-GUESS-COUNT TO WS-GUESS-COUNT
+006742         PERFORM 0556-RESTORE-GUESS-LIST
+006744             THRU 0556-RESTORE-GUESS-LIST-EXIT
+006746             VARYING WS-IDX FROM 1 BY 1
+006748             UNTIL WS-IDX > WS-GUESS-COUNT
+006750                OR WS-IDX > WS-GUESS-TABLE-MAX
+006751                OR WS-IDX > WS-CKP-LIST-MAX
+006752         MOVE 'Y'             TO WS-RESUME-SW
+006760     END-IF.
+006770 0555-OFFER-RESUME-EXIT.
+006780     EXIT.
+006790*
+006795*===========================================================*
+006796* 0556-RESTORE-GUESS-LIST                                     *
+006797*     REBUILDS ONE ENTRY OF WS-GUESS-TABLE FROM THE            *
+006798*     CHECKPOINTED CKP-GUESS-LIST ON A RESUME, SO THE           *
+006799*     EVENTUAL AUDIT LOG RECORD STILL LISTS THE GUESSES MADE    *
+006800*     BEFORE THE ABEND.                                        *
+006802*===========================================================*
+006804 0556-RESTORE-GUESS-LIST.
+006806     COMPUTE WS-CKP-LIST-POS = (WS-IDX - 1) * 5 + 1.
+006808     MOVE CKP-GUESS-LIST (WS-CKP-LIST-POS : 4)
+006809         TO WS-CKP-GUESS-CHARS.
+006810     INSPECT WS-CKP-GUESS-CHARS REPLACING LEADING SPACE BY ZERO.
+006812     MOVE WS-CKP-GUESS-CHARS TO WS-GUESS-ENTRY (WS-IDX).
+006814 0556-RESTORE-GUESS-LIST-EXIT.
+006816     EXIT.
+006818*
+006820*===========================================================*
+006830* 0560-START-CHECKPOINT                                       *
+006840*     WRITES THE INITIAL NWCKPT RECORD FOR A FRESH GAME.       *
+006850*===========================================================*
+006860 0560-START-CHECKPOINT.
+006870     IF WS-CKPT-FILE-IS-OPEN
+006880         MOVE WS-OPERATOR-ID TO CKP-OPERATOR-ID
+006890         MOVE SECRET          TO CKP-SECRET
+006900         MOVE ZERO            TO CKP-GUESS-COUNT
+006910         MOVE ZERO            TO CKP-LAST-GUESS
+006920         MOVE SPACES          TO CKP-GUESS-LIST
+006930         MOVE 'Y'             TO CKP-IN-PROGRESS-SW
+006940         WRITE CKPT-RECORD
+006950             INVALID KEY
+006960                 REWRITE CKPT-RECORD
+006970         END-WRITE
+006980     END-IF.
+006990 0560-START-CHECKPOINT-EXIT.
+007000     EXIT.
+007010*
+007020*===========================================================*
+007030* 0570-WRITE-CHECKPOINT                                       *
+007040*     REWRITES THE NWCKPT RECORD AFTER EVERY GUESS WITH THE    *
+007045*     CURRENT GUESS COUNT, LAST GUESS AND UPDATED GUESS LIST.   *
+007050*===========================================================*
+007060 0570-WRITE-CHECKPOINT.
+007070     IF WS-CKPT-FILE-IS-OPEN
+007080         MOVE WS-GUESS-COUNT TO CKP-GUESS-COUNT
+007090         MOVE GUESS          TO CKP-LAST-GUESS
+007095         IF WS-GUESS-COUNT <= WS-CKP-LIST-MAX
+007100             COMPUTE WS-CKP-LIST-POS =
+007102                 (WS-GUESS-COUNT - 1) * 5 + 1
+007104             MOVE GUESS TO WS-GUESS-EDIT
+007106             STRING WS-GUESS-EDIT DELIMITED BY SIZE
+007108                 " " DELIMITED BY SIZE
+007110                     INTO CKP-GUESS-LIST
+007112                     WITH POINTER WS-CKP-LIST-POS
+007114             END-STRING
+007116         END-IF
+007120         REWRITE CKPT-RECORD
+007125     END-IF.
+007130 0570-WRITE-CHECKPOINT-EXIT.
+007135     EXIT.
+007140*
+007145*===========================================================*
+007150* 0580-CLEAR-CHECKPOINT                                       *
+007155*     MARKS THE NWCKPT RECORD NOT-IN-PROGRESS AT THE END OF     *
+007160*     THE ROUND, WHETHER THE GAME WAS SOLVED OR RAN OUT OF      *
+007165*     ATTEMPTS - EITHER WAY THERE IS NO UNFINISHED GAME LEFT     *
+007168*     TO RESUME.                                                *
+007170*===========================================================*
+007180 0580-CLEAR-CHECKPOINT.
+007190     IF WS-CKPT-FILE-IS-OPEN
+007200         MOVE 'N' TO CKP-IN-PROGRESS-SW
+007210         REWRITE CKPT-RECORD
+007220     END-IF.
+007230 0580-CLEAR-CHECKPOINT-EXIT.
+007240     EXIT.
+007250*
+007260*===========================================================*
+007270* 1000-ACCEPT-SECRET                                         *
+007280*     PICKS THE SECRET NUMBER FOR THE ROUND. THE SECRET IS     *
+007290*     MACHINE-GENERATED RATHER THAN TYPED BY THE OPERATOR SO     *
+007300*     IT IS NEVER DISPLAYED OR ECHOED TO THE GUESSER'S OWN       *
+007310*     TERMINAL.                                                  *
+007320*===========================================================*
+007330 1000-ACCEPT-SECRET.
+007340     COMPUTE SECRET =
+007350         FUNCTION RANDOM * (WS-HIGH-BOUND - WS-LOW-BOUND + 1)
+007360             + WS-LOW-BOUND.
+007370 1000-ACCEPT-SECRET-EXIT.
+007380     EXIT.
+007390*
+007400*===========================================================*
+007410* 2000-ACCEPT-GUESS                                          *
+007420*     PROMPTS FOR AND EDITS THE OPERATOR'S GUESS.             *
+007430*===========================================================*
+007440 2000-ACCEPT-GUESS.
+007450     MOVE 'N' TO WS-VALID-SW.
+007460     PERFORM 2050-PROMPT-FOR-GUESS
+007470         THRU 2050-PROMPT-FOR-GUESS-EXIT
+007480         UNTIL WS-INPUT-IS-VALID.
+007490     MOVE WS-EDITED-VALUE TO GUESS.
+007500     ADD 1 TO WS-GUESS-COUNT.
+007510     IF WS-GUESS-COUNT <= WS-GUESS-TABLE-MAX
+007520         MOVE GUESS TO WS-GUESS-ENTRY (WS-GUESS-COUNT)
+007530     END-IF.
+007540     IF WS-DIST-FILE-IS-OPEN
+007550         PERFORM 7600-WRITE-DISTANCE-RECORD
+007560             THRU 7600-WRITE-DISTANCE-RECORD-EXIT
+007570     END-IF.
+007580 2000-ACCEPT-GUESS-EXIT.
+007590     EXIT.
+007600*
+007610*===========================================================*
+007620* 2050-PROMPT-FOR-GUESS                                      *
+007630*     ONE PASS OF THE GUESS PROMPT/EDIT/RE-PROMPT CYCLE.       *
+007640*===========================================================*
+007650 2050-PROMPT-FOR-GUESS.
+007660     DISPLAY "Enter your guess: " WITH NO ADVANCING.
+007670     ACCEPT WS-RAW-INPUT.
+007680     PERFORM 8000-VALIDATE-NUMBER
+007690         THRU 8000-VALIDATE-NUMBER-EXIT.
+007700     IF WS-INPUT-IS-INVALID
+007710         DISPLAY "Invalid entry - enter a whole number "
+007720             "from 1 to 9999."
+007730     END-IF.
+007740 2050-PROMPT-FOR-GUESS-EXIT.
+007750     EXIT.
+007760*
+007770*===========================================================*
+007780* 3000-COMPARE-GUESS                                         *
+007790*     REPORTS WHETHER THE GUESS WAS TOO HIGH OR TOO LOW.      *
+007800*===========================================================*
+007810 3000-COMPARE-GUESS.
+007820     IF GUESS > SECRET THEN
+007830         DISPLAY "Guess too large."
+007840     END-IF.
+007850     IF GUESS < SECRET THEN
+007860         DISPLAY "Guess too small."
+007870     END-IF.
+007880 3000-COMPARE-GUESS-EXIT.
+007890     EXIT.
+007900*
+007910*===========================================================*
+007920* 8000-VALIDATE-NUMBER                                       *
+007930*     EDITS WS-RAW-INPUT FOR NUMERIC CONTENT AND RANGE,       *
+007940*     SETTING WS-VALID-SW AND WS-EDITED-VALUE.                *
+007950*===========================================================*
+007960 8000-VALIDATE-NUMBER.
+007970     MOVE 'N' TO WS-VALID-SW.
+007980     MOVE SPACES TO WS-JUSTIFIED-INPUT.
+007990     MOVE FUNCTION TRIM (WS-RAW-INPUT) TO WS-JUSTIFIED-INPUT.
+008000     COMPUTE WS-INPUT-LENGTH =
+008010         FUNCTION LENGTH (FUNCTION TRIM (WS-RAW-INPUT)).
+008020     IF WS-INPUT-LENGTH = ZERO
+008030         OR WS-INPUT-LENGTH > WS-INPUT-MAX-DIGITS
+008040         GO TO 8000-VALIDATE-NUMBER-EXIT
+008050     END-IF.
+008060     INSPECT WS-JUSTIFIED-INPUT REPLACING LEADING SPACE BY ZERO.
+008070     IF WS-JUSTIFIED-INPUT IS NOT NUMERIC
+008080         GO TO 8000-VALIDATE-NUMBER-EXIT
+008090     END-IF.
+008100     MOVE WS-JUSTIFIED-INPUT TO WS-EDITED-VALUE.
+008110     IF WS-EDITED-VALUE < WS-LOW-BOUND
+008120         OR WS-EDITED-VALUE > WS-HIGH-BOUND
+008130         GO TO 8000-VALIDATE-NUMBER-EXIT
+008140     END-IF.
+008150     MOVE 'Y' TO WS-VALID-SW.
+008160 8000-VALIDATE-NUMBER-EXIT.
+008170     EXIT.
+008180*
+008190*===========================================================*
+008200* 7000-WRITE-AUDIT-LOG                                      *
+008210*     BUILDS AND WRITES ONE NWLOG-FILE RECORD SUMMARISING    *
+008220*     THE SESSION JUST COMPLETED.                            *
+008230*===========================================================*
+008240 7000-WRITE-AUDIT-LOG.
+008250     ACCEPT LOG-DATE FROM DATE.
+008260     ACCEPT LOG-TIME FROM TIME.
+008270     MOVE WS-OPERATOR-ID TO LOG-OPERATOR-ID.
+008280     MOVE SECRET         TO LOG-SECRET.
+008290     MOVE WS-GUESS-COUNT TO LOG-GUESS-COUNT.
+008300     IF WS-GAME-WAS-SOLVED
+008310         MOVE "SOLVED"    TO LOG-OUTCOME
+008320     ELSE
+008330         IF WS-GAME-HAS-FAILED
+008340             MOVE "FAILED"     TO LOG-OUTCOME
+008350         ELSE
+008360             MOVE "INCOMPLETE" TO LOG-OUTCOME
+008370         END-IF
+008380     END-IF.
+008390     MOVE SPACES         TO WS-GUESS-LIST-ACCUM.
+008400     MOVE 1              TO WS-LIST-PTR.
+008410     MOVE 'N'            TO WS-LIST-OVERFLOW-SW.
+008420     PERFORM 7100-APPEND-GUESS-TO-LIST
+008430         THRU 7100-APPEND-GUESS-TO-LIST-EXIT
+008440         VARYING WS-IDX FROM 1 BY 1
+008450         UNTIL WS-IDX > WS-GUESS-COUNT
+008460            OR WS-IDX > WS-GUESS-TABLE-MAX
+008470            OR WS-LIST-HAS-OVERFLOWED.
+008480     MOVE WS-GUESS-LIST-ACCUM TO LOG-GUESS-LIST.
+008490     IF WS-LIST-HAS-OVERFLOWED
+008500         DISPLAY "NUMBERWANG: GUESS LIST OVERFLOWED BUILDING "
+008510             "THE AUDIT LOG RECORD FOR OPERATOR "
+008520             WS-OPERATOR-ID " - LIST TRUNCATED."
+008530     END-IF.
+008540     WRITE LOG-RECORD.
+008550 7000-WRITE-AUDIT-LOG-EXIT.
+008560     EXIT.
+008570*
+008580*===========================================================*
+008590* 7100-APPEND-GUESS-TO-LIST                                 *
+008600*     FORMATS ONE ENTRY OF WS-GUESS-TABLE INTO LOG-GUESS-LIST.*
+008610*===========================================================*
+008620 7100-APPEND-GUESS-TO-LIST.
+008630     MOVE WS-GUESS-ENTRY (WS-IDX) TO WS-GUESS-EDIT.
+008640     STRING WS-GUESS-EDIT DELIMITED BY SIZE
+008650         " " DELIMITED BY SIZE
+008660             INTO WS-GUESS-LIST-ACCUM
+008670             WITH POINTER WS-LIST-PTR
+008680         ON OVERFLOW
+008690             MOVE 'Y' TO WS-LIST-OVERFLOW-SW
+008700     END-STRING.
+008710 7100-APPEND-GUESS-TO-LIST-EXIT.
+008720     EXIT.
+008730*
+008740*===========================================================*
+008750* 7600-WRITE-DISTANCE-RECORD                                 *
+008760*     WRITES ONE NWDIST RECORD FOR THE GUESS JUST MADE,       *
+008770*     CAPTURING ITS SIGNED DISTANCE FROM THE SECRET (GUESS     *
+008780*     MINUS SECRET - POSITIVE MEANS THE GUESS WAS TOO LARGE).  *
+008790*===========================================================*
+008800 7600-WRITE-DISTANCE-RECORD.
+008810     MOVE SPACES          TO DST-RECORD.
+008820     MOVE WS-OPERATOR-ID  TO DST-OPERATOR-ID.
+008830     MOVE WS-GUESS-COUNT  TO DST-GUESS-NUM.
+008840     MOVE SECRET          TO DST-SECRET.
+008850     MOVE GUESS           TO DST-GUESS.
+008860     COMPUTE DST-SIGNED-DISTANCE = GUESS - SECRET.
+008870     WRITE DST-RECORD.
+008880 7600-WRITE-DISTANCE-RECORD-EXIT.
+008890     EXIT.
+008900*
+008910*===========================================================*
+008920* 5000-BATCH-DRIVER                                         *
+008930*     DRIVES THE SAME COMPARE LOGIC UNATTENDED, READING      *
+008940*     SECRET/GUESS PAIRS FROM NWBATCH-FILE AND WRITING A     *
+008950*     ONE-LINE-PER-GAME RESULT TO NWBATRPT-FILE.             *
+008960*===========================================================*
+008970 5000-BATCH-DRIVER.
+008980     MOVE "BATCH" TO WS-OPERATOR-ID.
+008990     OPEN INPUT NWBATCH-FILE.
+009000     OPEN OUTPUT NWBATRPT-FILE.
+009010     MOVE 'N' TO WS-BATCH-EOF-SW.
+009020     PERFORM 5100-READ-BATCH-RECORD
+009030         THRU 5100-READ-BATCH-RECORD-EXIT.
+009040     PERFORM 5200-PROCESS-ONE-BATCH-GAME
+009050         THRU 5200-PROCESS-ONE-BATCH-GAME-EXIT
+009060         UNTIL WS-BATCH-AT-END.
+009070     CLOSE NWBATCH-FILE NWBATRPT-FILE.
+009080 5000-BATCH-DRIVER-EXIT.
+009090     EXIT.
+009100*
+009110*===========================================================*
+009120* 5100-READ-BATCH-RECORD                                    *
+009130*     READS THE NEXT NWBATCH-FILE RECORD, SETTING THE EOF    *
+009140*     SWITCH WHEN THE FILE IS EXHAUSTED.                     *
+009150*===========================================================*
+009160 5100-READ-BATCH-RECORD.
+009170     READ NWBATCH-FILE
+009180         AT END
+009190             MOVE 'Y' TO WS-BATCH-EOF-SW
+009200     END-READ.
+009210 5100-READ-BATCH-RECORD-EXIT.
+009220     EXIT.
+009230*
+009240*===========================================================*
+009250* 5200-PROCESS-ONE-BATCH-GAME                                *
+009260*     CONSUMES ALL CONSECUTIVE NWBATCH-FILE RECORDS FOR THE   *
+009270*     CURRENT GAME NUMBER, DRIVING THE SAME SECRET/GUESS      *
+009280*     COMPARE LOGIC AS THE INTERACTIVE SESSION, THEN WRITES   *
+009290*     THE AUDIT LOG RECORD AND RESULTS REPORT LINE FOR IT.     *
+009300*===========================================================*
+009310 5200-PROCESS-ONE-BATCH-GAME.
+009320     MOVE BAT-GAME-NUM TO WS-CURR-GAME-NUM.
+009330     MOVE BAT-SECRET   TO SECRET.
+009340     MOVE ZERO         TO WS-GUESS-COUNT.
+009350     MOVE 'N'           TO WS-GAME-SOLVED-SW.
+009360     MOVE 'N'           TO WS-GAME-FAILED-SW.
+009370     PERFORM 5210-CONSUME-ONE-GUESS-ROW
+009380         THRU 5210-CONSUME-ONE-GUESS-ROW-EXIT
+009390         UNTIL WS-BATCH-AT-END
+009400            OR BAT-GAME-NUM NOT = WS-CURR-GAME-NUM.
+009410     IF NOT WS-GAME-WAS-SOLVED
+009420         AND WS-GUESS-COUNT >= WS-MAX-ATTEMPTS
+009430         MOVE 'Y' TO WS-GAME-FAILED-SW
+009440     END-IF.
+009450     PERFORM 7900-FINISH-GAME
+009460         THRU 7900-FINISH-GAME-EXIT.
+009470     PERFORM 5300-WRITE-RESULTS-LINE
+009480         THRU 5300-WRITE-RESULTS-LINE-EXIT.
+009490 5200-PROCESS-ONE-BATCH-GAME-EXIT.
+009500     EXIT.
+009510*
+009520*===========================================================*
+009530* 5210-CONSUME-ONE-GUESS-ROW                                 *
+009540*     APPLIES ONE BATCH GUESS ROW TO THE CURRENT GAME AND     *
+009550*     READS THE NEXT ROW AHEAD. ONCE THE CONFIGURED MAXIMUM-   *
+009560*     ATTEMPTS LIMIT HAS BEEN REACHED, FURTHER ROWS FOR THE     *
+009570*     SAME GAME ARE STILL READ AHEAD (TO KEEP THE CONTROL       *
+009580*     BREAK ON BAT-GAME-NUM CORRECT) BUT ARE NO LONGER APPLIED. *
+009590*===========================================================*
+009600 5210-CONSUME-ONE-GUESS-ROW.
+009610     IF WS-GUESS-COUNT < WS-MAX-ATTEMPTS
+009620         MOVE BAT-GUESS TO GUESS
+009630         ADD 1 TO WS-GUESS-COUNT
+009640         IF WS-GUESS-COUNT <= WS-GUESS-TABLE-MAX
+009650             MOVE GUESS TO WS-GUESS-ENTRY (WS-GUESS-COUNT)
+009660         END-IF
+009670         IF WS-DIST-FILE-IS-OPEN
+009680             PERFORM 7600-WRITE-DISTANCE-RECORD
+009690                 THRU 7600-WRITE-DISTANCE-RECORD-EXIT
+009700         END-IF
+009710         IF GUESS = SECRET
+009720             MOVE 'Y' TO WS-GAME-SOLVED-SW
+009730         END-IF
+009740     END-IF.
+009750     PERFORM 5100-READ-BATCH-RECORD
+009760         THRU 5100-READ-BATCH-RECORD-EXIT.
+009770 5210-CONSUME-ONE-GUESS-ROW-EXIT.
+009780     EXIT.
+009790*
+009800*===========================================================*
+009810* 5300-WRITE-RESULTS-LINE                                   *
+009820*     FORMATS AND WRITES ONE NWBATRPT-FILE RESULTS LINE.      *
+009830*===========================================================*
+009840 5300-WRITE-RESULTS-LINE.
+009850     MOVE SPACES          TO RPT-RECORD.
+009860     MOVE WS-CURR-GAME-NUM TO RPT-GAME-NUM.
+009870     MOVE SECRET            TO RPT-SECRET.
+009880     MOVE WS-GUESS-COUNT    TO RPT-GUESS-COUNT.
+009890     IF WS-GAME-WAS-SOLVED
+009900         MOVE "SOLVED"    TO RPT-OUTCOME
+009910     ELSE
+009920         IF WS-GAME-HAS-FAILED
+009930             MOVE "FAILED"     TO RPT-OUTCOME
+009940         ELSE
+009950             MOVE "INCOMPLETE" TO RPT-OUTCOME
+009960         END-IF
+009970     END-IF.
+009980     WRITE RPT-RECORD.
+009990 5300-WRITE-RESULTS-LINE-EXIT.
+010000     EXIT.
+010010*
+010020*===========================================================*
+010030* 7900-FINISH-GAME                                          *
+010040*     COMMON END-OF-GAME PROCESSING SHARED BY THE            *
+010050*     INTERACTIVE AND BATCH DRIVERS - WRITES THE AUDIT LOG    *
+010060*     RECORD AND POSTS THE RESULT TO SCOREFIL. THE BATCH      *
+010070*     DRIVER RUNS UNDER THE SYNTHETIC "BATCH" IDENTITY, NOT    *
+010080*     A REGISTERED OPERATOR, SO IT NEVER POSTS TO SCOREFIL -   *
+010090*     THAT WOULD POLLUTE THE NIGHTLY LEADERBOARD WITH A        *
+010100*     NON-OPERATOR AGGREGATE ROW.                              *
+010110*===========================================================*
+010120 7900-FINISH-GAME.
+010130     PERFORM 7000-WRITE-AUDIT-LOG
+010140         THRU 7000-WRITE-AUDIT-LOG-EXIT.
+010150     IF WS-SCORE-FILE-IS-OPEN
+010160         AND NOT WS-RUN-MODE-IS-BATCH
+010170         PERFORM 7500-UPDATE-SCORE-FILE
+010180             THRU 7500-UPDATE-SCORE-FILE-EXIT
+010190     END-IF.
+010200 7900-FINISH-GAME-EXIT.
+010210     EXIT.
+010220*
+010230*===========================================================*
+010240* 7500-UPDATE-SCORE-FILE                                    *
+010250*     POSTS THE JUST-COMPLETED GAME TO THE OPERATOR'S         *
+010260*     SCOREFIL RECORD, CREATING IT ON THE PLAYER'S FIRST       *
+010270*     GAME, AND RECOMPUTES THE RUNNING AVERAGE.               *
+010280*===========================================================*
+010290 7500-UPDATE-SCORE-FILE.
+010300     MOVE WS-OPERATOR-ID TO SCR-PLAYER-ID.
+010310     READ SCORE-FILE
+010320         INVALID KEY
+010330             PERFORM 7510-INITIALIZE-SCORE-RECORD
+010340                 THRU 7510-INITIALIZE-SCORE-RECORD-EXIT
+010350     END-READ.
+010360     ADD 1 TO SCR-GAMES-PLAYED.
+010370     ADD WS-GUESS-COUNT TO SCR-TOTAL-GUESSES.
+010380     IF WS-GAME-WAS-SOLVED
+010390         IF SCR-BEST-GUESSES = ZERO
+010400             OR WS-GUESS-COUNT < SCR-BEST-GUESSES
+010410             MOVE WS-GUESS-COUNT TO SCR-BEST-GUESSES
+010420         END-IF
+010430     END-IF.
+010440     DIVIDE SCR-TOTAL-GUESSES BY SCR-GAMES-PLAYED
+010450         GIVING SCR-AVG-GUESSES ROUNDED.
+010460     IF SCR-GAMES-PLAYED = 1
+010470         WRITE SCORE-RECORD
+010480     ELSE
+010490         REWRITE SCORE-RECORD
+010500     END-IF.
+010510 7500-UPDATE-SCORE-FILE-EXIT.
+010520     EXIT.
+010530*
+010540*===========================================================*
+010550* 7510-INITIALIZE-SCORE-RECORD                               *
+010560*     SETS UP A BRAND-NEW SCOREFIL RECORD FOR AN OPERATOR'S    *
+010570*     FIRST GAME.                                             *
+010580*===========================================================*
+010590 7510-INITIALIZE-SCORE-RECORD.
+010600     MOVE WS-OPERATOR-ID TO SCR-PLAYER-ID.
+010610     MOVE ZERO TO SCR-GAMES-PLAYED
+010620                  SCR-BEST-GUESSES
+010630                  SCR-TOTAL-GUESSES
+010640                  SCR-AVG-GUESSES.
+010650 7510-INITIALIZE-SCORE-RECORD-EXIT.
+010660     EXIT.
