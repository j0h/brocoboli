@@ -0,0 +1,16 @@
+//NWBATCH  JOB  (ACCTNO),'NUMBERWANG BATCH DRILL',CLASS=A,MSGCLASS=X
+//*-------------------------------------------------------------*
+//* RUNS THE OVERNIGHT NUMBERWANG PROFICIENCY DRILL IN BATCH.    *
+//* NWBATCH HOLDS ONE SECRET/GUESS PAIR PER RECORD; CONSECUTIVE   *
+//* RECORDS SHARING A GAME NUMBER ARE TREATED AS ONE GAME.        *
+//*-------------------------------------------------------------*
+//STEP1    EXEC PGM=NUMBERWANG
+//CTLCARD  DD   *
+B
+/*
+//NWBATCH  DD   DSN=PROD.NUMBERWANG.BATCHIN,DISP=SHR
+//NWBATRPT DD   DSN=PROD.NUMBERWANG.RESULTS,DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(80,(50,10)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//NWLOG    DD   DSN=PROD.NUMBERWANG.LOG,DISP=MOD
+//NWDIST   DD   DSN=PROD.NUMBERWANG.DIST,DISP=MOD
