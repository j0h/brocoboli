@@ -0,0 +1,11 @@
+//NWEFFRPT JOB  (ACCTNO),'NUMBERWANG EFFICIENCY RPT',CLASS=A,MSGCLASS=X
+//*-------------------------------------------------------------*
+//* RUNS THE NIGHTLY NUMBERWANG SEARCH-EFFICIENCY REPORT. READS   *
+//* NWDIST (ONE RECORD PER GUESS EVER MADE) AND PRINTS AVERAGE    *
+//* GUESSES PER GAME AGAINST THE THEORETICAL OPTIMAL TO NWEFF.    *
+//*-------------------------------------------------------------*
+//STEP1    EXEC PGM=NWEFFRPT
+//NWDIST   DD   DSN=PROD.NUMBERWANG.DIST,DISP=SHR
+//NWEFF    DD   DSN=PROD.NUMBERWANG.EFFRPT,DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(133,(50,10)),
+//             DCB=(RECFM=FB,LRECL=133,BLKSIZE=13300)
