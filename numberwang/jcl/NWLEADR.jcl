@@ -0,0 +1,15 @@
+//NWLEADR  JOB  (ACCTNO),'NUMBERWANG LEADERBOARD',CLASS=A,MSGCLASS=X
+//*-------------------------------------------------------------*
+//* RUNS THE NIGHTLY NUMBERWANG LEADERBOARD REPORT. SORTS         *
+//* SCOREFIL BY AVERAGE GUESSES PER GAME AND PRINTS ONE LINE      *
+//* PER OPERATOR TO NWLEAD.                                       *
+//*-------------------------------------------------------------*
+//STEP1    EXEC PGM=NWLEADR
+//SCOREFIL DD   DSN=PROD.NUMBERWANG.SCOREFIL,DISP=SHR
+//SORTWK01 DD   UNIT=SYSDA,SPACE=(CYL,(5,5))
+//SCRSORT  DD   DSN=&&SCRSORT,DISP=(NEW,DELETE,DELETE),
+//             UNIT=SYSDA,SPACE=(80,(50,10)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//NWLEAD   DD   DSN=PROD.NUMBERWANG.LEADRPT,DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(133,(50,10)),
+//             DCB=(RECFM=FB,LRECL=133,BLKSIZE=13300)
