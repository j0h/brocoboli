@@ -0,0 +1,141 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    NWLEADR.
+000300 AUTHOR.        R ALLAN.
+000400 INSTALLATION.  SHIFT-READINESS TRAINING GROUP.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*
+000800*-----------------------------------------------------------*
+000900* MODIFICATION HISTORY                                      *
+001000*-----------------------------------------------------------*
+001100* DATE       INIT  DESCRIPTION                               *
+001200* 2026-08-09 RA    ORIGINAL NIGHTLY LEADERBOARD REPORT -     *
+001300*                  SORTS SCOREFIL BY AVERAGE GUESSES PER      *
+001400*                  GAME (ASCENDING, BEST FIRST) AND PRINTS   *
+001500*                  ONE LINE PER OPERATOR.                    *
+001550* 2026-08-09 RA    SORT NOW GIVES A SEPARATE SEQUENTIAL       *
+001560*                  EXTRACT (SCRSORT) INSTEAD OF SCOREFIL      *
+001570*                  ITSELF - SCOREFIL IS INDEXED BY OPERATOR   *
+001580*                  ID, SO READING IT BACK SEQUENTIALLY AFTER  *
+001590*                  A GIVING SCORE-FILE ALWAYS CAME OUT IN KEY *
+001600*                  ORDER, NOT AVERAGE-GUESSES ORDER.          *
+001610*-----------------------------------------------------------*
+001700*
+001800 ENVIRONMENT DIVISION.
+001900 CONFIGURATION SECTION.
+002000 SOURCE-COMPUTER.  IBM-370.
+002100 OBJECT-COMPUTER.  IBM-370.
+002200*
+002300 INPUT-OUTPUT SECTION.
+002400 FILE-CONTROL.
+002500     SELECT SCORE-FILE ASSIGN TO SCOREFIL
+002600         ORGANIZATION IS INDEXED
+002700         ACCESS MODE IS SEQUENTIAL
+002800         RECORD KEY IS SCR-PLAYER-ID
+002900         FILE STATUS IS WS-SCORE-STATUS.
+003000     SELECT SORT-WORK-FILE ASSIGN TO SORTWK01.
+003050     SELECT SORTED-SCORE-FILE ASSIGN TO SCRSORT
+003060         ORGANIZATION IS SEQUENTIAL
+003070         FILE STATUS IS WS-SORTOUT-STATUS.
+003100     SELECT NWLEAD-FILE ASSIGN TO NWLEAD
+003200         ORGANIZATION IS SEQUENTIAL.
+003300*
+003400 DATA DIVISION.
+003500 FILE SECTION.
+003600*
+003700 FD  SCORE-FILE
+003800     RECORD CONTAINS 80 CHARACTERS.
+003900 01  SCORE-RECORD.
+004000     COPY CPYSCR01.
+004100*
+004200 SD  SORT-WORK-FILE.
+004300 01  SORT-RECORD.
+004400     COPY CPYSCR01.
+004450*
+004460 FD  SORTED-SCORE-FILE
+004470     RECORDING MODE IS F
+004480     LABEL RECORDS ARE STANDARD
+004490     RECORD CONTAINS 80 CHARACTERS.
+004495 01  SORTOUT-RECORD.
+004498     COPY CPYSCR01.
+004500*
+004600 FD  NWLEAD-FILE
+004700     RECORDING MODE IS F
+004800     LABEL RECORDS ARE STANDARD
+004900     RECORD CONTAINS 133 CHARACTERS.
+005000 01  NWLEAD-RECORD          PIC X(133).
+005100*
+005200 WORKING-STORAGE SECTION.
+005300*
+005400 77  WS-SCORE-STATUS         PIC X(02) VALUE "00".
+005450 77  WS-SORTOUT-STATUS       PIC X(02) VALUE "00".
+005500 77  WS-LINE-COUNT           PIC S9(4) COMP VALUE ZERO.
+005600*
+005700 01  WS-REPORT-LINE.
+005800     05  RL-PLAYER-ID        PIC X(08).
+005900     05  FILLER              PIC X(04).
+006000     05  RL-GAMES-PLAYED     PIC ZZZ,ZZ9.
+006100     05  FILLER              PIC X(04).
+006200     05  RL-BEST-GUESSES     PIC ZZZ9.
+006300     05  FILLER              PIC X(04).
+006400     05  RL-AVG-GUESSES      PIC ZZZ9.99.
+006500     05  FILLER              PIC X(95).
+006600*
+006700 01  WS-HEADING-LINE-1       PIC X(133) VALUE
+006800     "NUMBERWANG NIGHTLY LEADERBOARD - SORTED BY AVERAGE GUESSES".
+006900 01  WS-HEADING-LINE-2       PIC X(133) VALUE
+007000     "PLAYER      GAMES    BEST   AVG GUESSES".
+007100*
+007200 PROCEDURE DIVISION.
+007300*
+007400*===========================================================*
+007500* 0000-MAINLINE                                              *
+007600*===========================================================*
+007700 0000-MAINLINE.
+007800     OPEN OUTPUT NWLEAD-FILE.
+007900     WRITE NWLEAD-RECORD FROM WS-HEADING-LINE-1.
+008000     WRITE NWLEAD-RECORD FROM WS-HEADING-LINE-2.
+008100*
+008200     SORT SORT-WORK-FILE
+008300         ON ASCENDING KEY SCR-AVG-GUESSES IN SORT-RECORD
+008400         USING SCORE-FILE
+008500         GIVING SORTED-SCORE-FILE.
+008600*
+008700     OPEN INPUT SORTED-SCORE-FILE.
+008800     PERFORM 1000-READ-SCORE-RECORD
+008900         THRU 1000-READ-SCORE-RECORD-EXIT.
+009000     PERFORM 2000-PRINT-ONE-LINE
+009100         THRU 2000-PRINT-ONE-LINE-EXIT
+009200         UNTIL WS-SORTOUT-STATUS = "10".
+009300     CLOSE SORTED-SCORE-FILE.
+009400     CLOSE NWLEAD-FILE.
+009500     STOP RUN.
+009600*
+009700*===========================================================*
+009800* 1000-READ-SCORE-RECORD                                    *
+009900*     READS THE NEXT RECORD FROM THE SORTED EXTRACT.         *
+010000*===========================================================*
+010100 1000-READ-SCORE-RECORD.
+010200     READ SORTED-SCORE-FILE
+010300         AT END
+010400             MOVE "10" TO WS-SORTOUT-STATUS
+010500     END-READ.
+010600 1000-READ-SCORE-RECORD-EXIT.
+010700     EXIT.
+010800*
+010900*===========================================================*
+011000* 2000-PRINT-ONE-LINE                                        *
+011100*     FORMATS AND WRITES ONE LEADERBOARD LINE, THEN READS     *
+011200*     THE NEXT SORTED RECORD.                                 *
+011300*===========================================================*
+011400 2000-PRINT-ONE-LINE.
+011500     MOVE SPACES           TO WS-REPORT-LINE.
+011600     MOVE SCR-PLAYER-ID IN SORTOUT-RECORD TO RL-PLAYER-ID.
+011700     MOVE SCR-GAMES-PLAYED IN SORTOUT-RECORD TO RL-GAMES-PLAYED.
+011800     MOVE SCR-BEST-GUESSES IN SORTOUT-RECORD TO RL-BEST-GUESSES.
+011900     MOVE SCR-AVG-GUESSES IN SORTOUT-RECORD TO RL-AVG-GUESSES.
+012000     WRITE NWLEAD-RECORD FROM WS-REPORT-LINE.
+012100     PERFORM 1000-READ-SCORE-RECORD
+012200         THRU 1000-READ-SCORE-RECORD-EXIT.
+012300 2000-PRINT-ONE-LINE-EXIT.
+012400     EXIT.
